@@ -8,4 +8,4 @@ working-storage section.
 
 procedure division.
 display "Hello, " name "! " newline "Thanks for inventing COBOL.".
-stop run.
+goback.
