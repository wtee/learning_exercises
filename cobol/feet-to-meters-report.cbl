@@ -0,0 +1,179 @@
+identification division.
+program-id. feet-to-meters-report.
+
+*> Reads the audit trail written by feet-to-meters-command-line.cbl
+*> (audit-trail.dat - run timestamp, unit, direction, feet in, meters
+*> out) and produces a paginated printed listing on RPTOUT: a
+*> title/run-date header and column headings on each page, a page
+*> footer with the line count for that page, and a grand total line
+*> count at the end.
+*>
+*> AUDIT and RPTOUT are DD-name style ASSIGN targets so the overnight
+*> job's JCL DD statements route this program's I/O, resolved from the
+*> DD_AUDIT/DD_RPTOUT environment variables. For a standalone run with
+*> neither exported, this program defaults them itself (see
+*> set-default-dd-names) to audit-trail.dat (the same file
+*> feet-to-meters-command-line.cbl's audit trail writes) and
+*> conversion-report.dat.
+
+environment division.
+input-output section.
+file-control.
+    select ws-audit-file assign to AUDIT
+        organization is line sequential.
+    select ws-report-file assign to RPTOUT
+        organization is line sequential.
+
+data division.
+file section.
+fd  ws-audit-file.
+01  ws-audit-record          pic x(80).
+
+fd  ws-report-file.
+01  ws-report-line           pic x(80).
+
+working-storage section.
+01 ws-eof-flag                pic x value "N".
+   88 ws-end-of-file           value "Y".
+
+01 ws-lines-on-page           pic 9(2) value 0.
+01 ws-lines-per-page          pic 9(2) value 20.
+01 ws-page-number             pic 9(4) value 0.
+01 ws-report-line-count       pic 9(6) value 0.
+
+01 ws-run-date                pic 9(8).
+
+01 ws-run-timestamp           pic x(17).
+01 ws-unit-code               pic x(4).
+01 ws-direction                pic x(3).
+01 ws-feet-value              pic x(10).
+01 ws-meters-value            pic x(10).
+
+01 ws-dd-name                 pic x(20).
+01 ws-dd-default-value        pic x(80).
+01 ws-dd-current-value        pic x(80).
+
+procedure division.
+main-logic.
+    accept ws-run-date from date yyyymmdd
+
+    perform set-default-dd-names
+
+    open input ws-audit-file
+    open output ws-report-file
+
+    perform until ws-end-of-file
+        read ws-audit-file
+            at end
+                set ws-end-of-file to true
+            not at end
+                perform print-detail-line
+        end-read
+    end-perform
+
+    if ws-lines-on-page > 0
+        perform print-page-footer
+    end-if
+
+    move spaces to ws-report-line
+    string "*** END OF REPORT - " delimited by size
+           ws-report-line-count delimited by size
+           " LINE(S) PROCESSED ***" delimited by size
+           into ws-report-line
+    end-string
+    write ws-report-line
+
+    close ws-audit-file
+    close ws-report-file
+    goback.
+
+set-default-dd-names.
+    move "DD_AUDIT" to ws-dd-name
+    move "audit-trail.dat" to ws-dd-default-value
+    perform default-one-dd-name
+
+    move "DD_RPTOUT" to ws-dd-name
+    move "conversion-report.dat" to ws-dd-default-value
+    perform default-one-dd-name.
+
+default-one-dd-name.
+    move spaces to ws-dd-current-value
+    accept ws-dd-current-value from environment ws-dd-name
+    if ws-dd-current-value = spaces
+        display ws-dd-name upon environment-name
+        display ws-dd-default-value upon environment-value
+    end-if.
+
+print-detail-line.
+    if ws-lines-on-page = 0
+        perform print-page-header
+    end-if
+
+    move ws-audit-record(1:17) to ws-run-timestamp
+    move ws-audit-record(24:4) to ws-unit-code
+    move ws-audit-record(33:3) to ws-direction
+    move ws-audit-record(40:10) to ws-feet-value
+    move ws-audit-record(55:10) to ws-meters-value
+
+    move spaces to ws-report-line
+    string ws-run-timestamp delimited by size
+           "  " delimited by size
+           ws-unit-code delimited by size
+           "  " delimited by size
+           ws-direction delimited by size
+           "  " delimited by size
+           ws-feet-value delimited by size
+           "  " delimited by size
+           ws-meters-value delimited by size
+           into ws-report-line
+    end-string
+    write ws-report-line
+
+    add 1 to ws-lines-on-page
+    add 1 to ws-report-line-count
+
+    if ws-lines-on-page >= ws-lines-per-page
+        perform print-page-footer
+    end-if.
+
+print-page-header.
+    add 1 to ws-page-number
+    move 0 to ws-lines-on-page
+
+    move spaces to ws-report-line
+    string "CONVERSION LOG REPORT" delimited by size
+           "   RUN DATE: " delimited by size
+           ws-run-date delimited by size
+           "   PAGE: " delimited by size
+           ws-page-number delimited by size
+           into ws-report-line
+    end-string
+    write ws-report-line
+
+    move spaces to ws-report-line
+    write ws-report-line
+
+    move spaces to ws-report-line
+    string "RUN TIMESTAMP      UNIT  DIR  FEET-IN     METERS-OUT"
+           delimited by size
+           into ws-report-line
+    end-string
+    write ws-report-line
+
+    move spaces to ws-report-line
+    write ws-report-line.
+
+print-page-footer.
+    move spaces to ws-report-line
+    write ws-report-line
+
+    move spaces to ws-report-line
+    string "--- PAGE " delimited by size
+           ws-page-number delimited by size
+           " LINE COUNT: " delimited by size
+           ws-lines-on-page delimited by size
+           " ---" delimited by size
+           into ws-report-line
+    end-string
+    write ws-report-line
+    move 0 to ws-lines-on-page.
