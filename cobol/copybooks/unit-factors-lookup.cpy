@@ -0,0 +1,11 @@
+      *> Looks up uf-search-code in uf-table (see unit-factors.cpy and
+      *> unit-factors-init.cpy). Sets uf-found-flag / uf-idx on a hit;
+      *> leaves uf-found-flag "N" when the code is not in the table.
+           set uf-found-flag to "N"
+           set uf-idx to 1
+           search uf-entry
+               at end
+                   set uf-found-flag to "N"
+               when uf-unit-code(uf-idx) = uf-search-code
+                   set uf-found-flag to "Y"
+           end-search
