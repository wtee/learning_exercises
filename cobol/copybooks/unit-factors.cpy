@@ -0,0 +1,14 @@
+      *> Shared table of length-unit conversion factors, each expressed
+      *> as "meters per one unit" so both directions of a conversion
+      *> can be driven off the same table entry: MULTIPLY the unit
+      *> value by its factor to get meters, DIVIDE a meters value by
+      *> the same factor to get back to the unit.
+       01  uf-table.
+           03  uf-entry occurs 6 times indexed by uf-idx.
+               05  uf-unit-code        pic x(4).
+               05  uf-unit-label       pic x(8).
+               05  uf-factor           pic 9(4)v9(6).
+
+       01  uf-search-code              pic x(4).
+       01  uf-found-flag                pic x value "N".
+           88  uf-found                value "Y".
