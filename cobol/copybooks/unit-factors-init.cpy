@@ -0,0 +1,26 @@
+      *> Populates uf-table (see unit-factors.cpy). COPY this into the
+      *> PROCEDURE DIVISION once, before any table lookup, e.g. from a
+      *> paragraph such as init-unit-table.
+           move "FEET"       to uf-unit-code(1)
+           move "feet"       to uf-unit-label(1)
+           move 0.3048       to uf-factor(1)
+
+           move "INCH"       to uf-unit-code(2)
+           move "inches"     to uf-unit-label(2)
+           move 0.0254       to uf-factor(2)
+
+           move "YARD"       to uf-unit-code(3)
+           move "yards"      to uf-unit-label(3)
+           move 0.9144       to uf-factor(3)
+
+           move "MILE"       to uf-unit-code(4)
+           move "miles"      to uf-unit-label(4)
+           move 1609.344     to uf-factor(4)
+
+           move "METR"       to uf-unit-code(5)
+           move "meters"     to uf-unit-label(5)
+           move 1.0          to uf-factor(5)
+
+           move "KILO"       to uf-unit-code(6)
+           move "km"         to uf-unit-label(6)
+           move 1000.0       to uf-factor(6)
