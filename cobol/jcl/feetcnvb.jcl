@@ -0,0 +1,56 @@
+//FEETCNVB JOB (ACCTNO),'OVERNIGHT FEET CONVERSION',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Overnight batch run of the feet -> meters conversion utility.
+//* Feeds the day's collected feet readings through
+//* FEET-TO-METERS-COMMAND-LINE in BATCH mode and routes the
+//* converted results, audit trail and checkpoint to our normal
+//* report distribution.
+//*
+//* NOTE: FEETCNV takes its mode/unit/direction/locale tokens from
+//* ACCEPT ... FROM COMMAND-LINE, a GnuCOBOL/Unix extension that
+//* reads process argv - it does not receive PARM text, which on a
+//* real z/OS system only reaches a program's LINKAGE SECTION via
+//* PROCEDURE DIVISION USING. The PARM= below documents the step's
+//* intended invocation for readers of this JCL; it is not wired up
+//* to FEETCNV as shipped. Porting this job to a PARM-receiving
+//* COBOL runtime would need FEETCNV given a LINKAGE SECTION PARM
+//* path in addition to its current COMMAND-LINE one.
+//*--------------------------------------------------------------*
+//CONVERT  EXEC PGM=FEETCNV,PARM='BATCH FEET FWD US'
+//*        FEETCNV is the load module for feet-to-meters-command-line
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//FEETIN   DD   DISP=SHR,DSN=PROD.SURVEY.FEETRDGS(+0)
+//METOUT   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.SURVEY.METERS.RESULT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//*            LRECL=100 to hold the summary trailer's widened
+//*            9-digit-capacity TOTAL FEET-IN/TOTAL METERS-OUT line
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//AUDIT    DD   DISP=(MOD,CATLG,KEEP),
+//             DSN=PROD.SURVEY.AUDIT.TRAIL
+//CHKPT    DD   DISP=(MOD,CATLG,KEEP),
+//             DSN=PROD.SURVEY.BATCH.CHKPT
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Paginated conversion log for supervisor distribution, built
+//* from the audit trail the CONVERT step just produced/extended.
+//*--------------------------------------------------------------*
+//REPORT   EXEC PGM=FEETRPT,COND=(4,LT,CONVERT)
+//*        FEETRPT is the load module for feet-to-meters-report
+//STEPLIB  DD   DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//AUDIT    DD   DISP=SHR,DSN=PROD.SURVEY.AUDIT.TRAIL
+//RPTOUT   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.SURVEY.CONVERSION.REPORT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* Hand the printed log to the normal overnight report
+//* distribution queue.
+//*--------------------------------------------------------------*
+//DISTRIB  EXEC PGM=IEBGENER,COND=(4,LT,REPORT)
+//SYSUT1   DD   DISP=SHR,DSN=PROD.SURVEY.CONVERSION.REPORT(+1)
+//SYSUT2   DD   SYSOUT=(X,REPDIST)
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
