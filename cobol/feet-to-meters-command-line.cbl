@@ -1,17 +1,685 @@
 identification division.
 program-id. feet-to-meters-command-line.
 
-*> Accept a number from the command line and convert it from feet to
-*> meters.
+*> Convert a length reading between feet/inches/yards/miles and
+*> meters/kilometers from the command line.
+*>
+*> Command line (tokens separated by single spaces, all optional
+*> from the right - trailing tokens default as noted):
+*>
+*>     <mode> <unit> <direction> <locale> <value>
+*>
+*>     mode      SINGLE or BATCH                 (default SINGLE)
+*>     unit      FEET INCH YARD MILE METR KILO    (default FEET)
+*>     direction FWD (unit -> meters) or REV (meters -> unit)
+*>                                                 (default FWD)
+*>     locale    US (period decimal) or EU (comma decimal)
+*>                                                 (default US)
+*>     value     the reading to convert - SINGLE mode only, read
+*>               from feet-readings.dat in BATCH mode
+*>
+*> e.g. "SINGLE FEET FWD US 12.5" or "BATCH MILE REV EU"
+*>
+*> Also invoked by conversion-menu.cbl's batch option, which CALLs
+*> this program directly and hands it a command line through the
+*> CONV-MENU-BATCH-CMD environment variable, since a CALLed program
+*> can't be given a command line of its own.
+*>
+*> The command line above is read via ACCEPT ... FROM COMMAND-LINE,
+*> a GnuCOBOL/Unix extension reading process argv. cobol/jcl/feetcnvb.jcl
+*> documents this program's overnight batch step with a PARM= of
+*> these same tokens, but PARM text does not reach COMMAND-LINE on a
+*> real mainframe - there it would need to come in through this
+*> program's LINKAGE SECTION via PROCEDURE DIVISION USING instead.
+*> Treat the JCL's PARM= as documentation of intent for this
+*> GnuCOBOL/Unix build, not as a ready-to-run mainframe step.
+*>
+*> FEETIN/METOUT/AUDIT/CHKPT are DD-name style ASSIGN targets, resolved
+*> at run time from the DD_FEETIN/DD_METOUT/DD_AUDIT/DD_CHKPT
+*> environment variables when the overnight job's JCL exports them.
+*> For a standalone or menu-driven run with none of those exported,
+*> this program defaults them itself (see set-default-dd-names) to
+*> feet-readings.dat / meters-results.dat / audit-trail.dat /
+*> batch-checkpoint.dat, so the files this header otherwise describes
+*> actually exist under those names outside the JCL path too.
+*>
+*> BATCH mode reads feet-readings.dat as fixed 9-byte unedited numeric
+*> records - PIC S9(6)V99 SIGN IS LEADING SEPARATE, i.e. one leading
+*> "+"/"-" byte followed by 8 digit bytes with the decimal point
+*> implied after the sixth digit (e.g. "+00001250" is 12.50, not
+*> 1250). A record that doesn't match that layout is rejected rather
+*> than silently misread.
+*>
+*> Modification history:
+*> - Added BATCH mode driven by feet-readings.dat / meters-results.dat.
+*> - Conversion factor now comes from the shared unit-factors
+*>   copybook, with a unit code taken from the command line.
+*> - Widened and signed the feet field, added ON SIZE ERROR handling
+*>   so an oversized reading is rejected instead of truncated.
+*> - Every run appends to audit-trail.dat (run timestamp, unit,
+*>   direction, input, output) so volume can be reconciled later;
+*>   this file doubles as the transaction file read by
+*>   feet-to-meters-report.cbl.
+*> - MULTIPLY/DIVIDE now ROUNDED, and the console line is labelled
+*>   ("12.00 feet = 3.66 meters") instead of a bare number.
+*> - BATCH mode checkpoints its last-processed record count in
+*>   batch-checkpoint.dat and resumes from there on rerun after an
+*>   abend, and writes a summary trailer (count, totals, min/max feet)
+*>   as the last line of meters-results.dat.
+*> - Signed feet field: a negative reading is rejected as out of
+*>   policy rather than silently converted as positive.
+*> - Added an EU locale flag that swaps the decimal point for a comma
+*>   on the console line and in meters-results.dat.
+*> - Added REV direction for converting a metric reading back to the
+*>   selected unit.
+*> - FEETIN/METOUT/AUDIT/CHKPT are now DD-name style ASSIGN targets so
+*>   a JCL step's DD statements actually route this program's I/O
+*>   instead of it always opening the files of those literal names.
+*> - Accepts a batch command line from conversion-menu.cbl via the
+*>   CONV-MENU-BATCH-CMD environment variable when it has no command
+*>   line of its own.
+*> - A batch run that reaches true end of file clears the checkpoint
+*>   instead of leaving it pointing at the last record, and a resumed
+*>   run now extends meters-results.dat instead of truncating the
+*>   output already written before the abend.
+*> - batch-checkpoint.dat now also carries the running totals/min/max
+*>   used by the summary trailer, so a resumed run's trailer still
+*>   reports volume for the whole day, not just the segment processed
+*>   since the last checkpoint.
+*> - A SINGLE-mode negative-correction rejection now resets
+*>   WS-METERS-NUM before the audit record is written, matching the
+*>   batch rejection path - it previously wrote an audit record with
+*>   whatever garbage was left in that field from a prior conversion
+*>   (or nothing at all on a cold run), corrupting/dropping the audit
+*>   trail entry for every rejected SINGLE-mode correction.
+*> - FEETIN/METOUT/AUDIT/CHKPT now default to feet-readings.dat/
+*>   meters-results.dat/audit-trail.dat/batch-checkpoint.dat when the
+*>   matching DD_xxx environment variable isn't already exported, so
+*>   the DD-name ASSIGN added for the JCL path doesn't leave a
+*>   standalone or menu-driven run silently reading/writing files
+*>   literally named FEETIN, METOUT, AUDIT and CHKPT in the current
+*>   directory.
+*> - ws-feet-in-file now has a file status, and a missing/unreadable
+*>   FEETIN file aborts the batch run with a clear message instead of
+*>   an unhandled libcob runtime error.
+*> - Each FEETIN record is checked against the documented 9-byte
+*>   signed layout before conversion; a malformed record (wrong sign
+*>   byte, non-digit bytes, truncated from upstream) is rejected and
+*>   flagged in meters-results.dat instead of being silently
+*>   misinterpreted as a different, wrong reading.
+*> - The summary trailer's TOTAL FEET-IN/TOTAL METERS-OUT line now
+*>   uses its own 9-digit-capacity edit fields instead of reusing the
+*>   6-digit per-record fields, which were silently dropping the
+*>   leading digit of any cumulative total at or above 1,000,000.
+*> - WS-EOF-FLAG and WS-SIZE-ERROR-FLAG are now reset at the top of
+*>   BATCH-CONVERSION instead of relying solely on their WORKING-STORAGE
+*>   VALUE clauses, which GnuCOBOL only applies at initial program
+*>   load - a second BATCH call in the same run unit (menu, or a test
+*>   driver) otherwise found WS-END-OF-FILE still true from the prior
+*>   run and processed zero records.
+*> - WRITE-MALFORMED-AUDIT-RECORD now pads its IN/OUT pieces to the
+*>   same 10-character width as WS-VALUE-EDITED/WS-OTHER-EDITED, so
+*>   feet-to-meters-report.cbl's fixed-column slicing lines up for a
+*>   rejected record the same as it does for a converted one.
+*> - A negative-input or size-error rejection used to write an audit
+*>   line with OUT=0.00, indistinguishable from a genuine reading that
+*>   legitimately converts to zero. WS-NEGATIVE-FLAG (already declared
+*>   but never read) is now set on every negative rejection, single or
+*>   batch, and WRITE-AUDIT-RECORD writes OUT=REJ-NEG or OUT=REJ-RANGE
+*>   in place of the converted value for a rejected reading - still
+*>   10 characters wide to keep feet-to-meters-report.cbl's column
+*>   slicing intact.
+*> - WRITE-AUDIT-RECORD now applies the same EU-locale comma-decimal
+*>   swap already used on the console line and meters-results.dat, so
+*>   an EU-locale run's audit trail - and the printed conversion log
+*>   feet-to-meters-report.cbl builds from it - shows comma decimals
+*>   too instead of only the screen and results file.
+
+environment division.
+input-output section.
+file-control.
+    select ws-feet-in-file assign to FEETIN
+        organization is line sequential
+        file status is ws-feet-in-file-status.
+    select ws-meters-out-file assign to METOUT
+        organization is line sequential
+        file status is ws-meters-out-file-status.
+    select ws-audit-file assign to AUDIT
+        organization is line sequential
+        file status is ws-audit-file-status.
+    select ws-checkpoint-file assign to CHKPT
+        organization is line sequential
+        file status is ws-checkpoint-file-status.
 
 data division.
+file section.
+fd  ws-feet-in-file.
+01  ws-feet-in-record.
+    05  ws-feet-in-text       pic x(9).
+    05  ws-feet-in-numeric redefines ws-feet-in-text
+                              pic s9(6)v99 sign is leading separate.
+
+fd  ws-meters-out-file.
+01  ws-meters-out-record    pic x(100).
+
+fd  ws-audit-file.
+01  ws-audit-record         pic x(80).
+
+fd  ws-checkpoint-file.
+01  ws-checkpoint-record.
+    05  ck-record-number     pic 9(9).
+    05  ck-total-records     pic 9(9).
+    05  ck-total-feet        pic s9(9)v99 sign is leading separate.
+    05  ck-total-meters      pic s9(9)v99 sign is leading separate.
+    05  ck-min-feet          pic s9(6)v99 sign is leading separate.
+    05  ck-max-feet          pic s9(6)v99 sign is leading separate.
+    05  ck-first-record-flag pic x.
+
 working-storage section.
-01 ws-feet-num              pic 9(4)v99.
-01 ws-meters-num            pic z(3)9.99.
-01 ws-conversion-const      pic 9v9999 value 0.3048.
+copy "unit-factors.cpy".
+
+01 ws-feet-num              pic s9(6)v99.
+01 ws-meters-num            pic s9(6)v99.
+01 ws-value-edited          pic -(6)9.99.
+01 ws-other-edited          pic -(6)9.99.
+01 ws-total-value-edited    pic -(9)9.99.
+01 ws-total-other-edited    pic -(9)9.99.
+
+*> IN/OUT widths on a malformed-record audit line must match
+*> WS-VALUE-EDITED/WS-OTHER-EDITED's 10-character width exactly -
+*> feet-to-meters-report.cbl slices the audit record at fixed
+*> column offsets regardless of which paragraph wrote it.
+01 ws-malformed-in-edited   pic x(10).
+01 ws-malformed-out-edited  pic x(10) value "MALFORMED".
+
+*> OUT text for WRITE-AUDIT-RECORD - either the converted value or,
+*> for a rejected reading, a status marker in place of the 0.00
+*> MOVE-0-TO-WS-METERS-NUM path would otherwise write, so a rejection
+*> can't be read back as a genuine reading that happened to convert to
+*> zero. Held to 10 characters, matching WS-VALUE-EDITED/
+*> WS-OTHER-EDITED, so feet-to-meters-report.cbl's fixed-column
+*> slicing lines up the same as it does for every other audit record.
+01 ws-audit-out-text        pic x(10).
+01 ws-console-line          pic x(60).
+01 ws-value-text            pic x(12).
+
+01 ws-cmd-line              pic x(80).
+01 ws-menu-cmd-line         pic x(80).
+
+01 ws-mode                  pic x(6)  value "SINGLE".
+01 ws-direction             pic x(3)  value "FWD".
+01 ws-locale                pic x(2)  value "US".
+
+01 ws-size-error-flag       pic x value "N".
+   88 ws-size-error          value "Y".
+01 ws-negative-flag         pic x value "N".
+   88 ws-negative-input      value "Y".
+01 ws-feet-in-ok-flag       pic x value "N".
+   88 ws-feet-in-ok          value "Y".
+
+01 ws-eof-flag               pic x value "N".
+   88 ws-end-of-file         value "Y".
+
+01 ws-feet-in-file-status    pic xx.
+01 ws-meters-out-file-status pic xx.
+01 ws-audit-file-status      pic xx.
+01 ws-checkpoint-file-status pic xx.
+
+01 ws-dd-name                pic x(20).
+01 ws-dd-default-value       pic x(80).
+01 ws-dd-current-value       pic x(80).
+
+01 ws-record-number          pic 9(9) value 0.
+01 ws-resume-point           pic 9(9) value 0.
+01 ws-checkpoint-interval    pic 9(4) value 10.
+
+01 ws-total-records          pic 9(9) value 0.
+01 ws-total-feet             pic s9(9)v99 value 0.
+01 ws-total-meters           pic s9(9)v99 value 0.
+01 ws-min-feet               pic s9(6)v99 value 0.
+01 ws-max-feet               pic s9(6)v99 value 0.
+01 ws-first-record-flag      pic x value "Y".
+   88 ws-first-record         value "Y".
+
+01 ws-run-datetime           pic x(17).
+01 ws-cdt-date                pic 9(8).
+01 ws-cdt-time                pic 9(8).
+
+01 ws-trailer-line           pic x(100).
 
 procedure division.
-accept ws-feet-num from command-line
-multiply ws-feet-num by ws-conversion-const giving ws-meters-num
-display ws-meters-num 
-stop run.
+main-logic.
+    copy "unit-factors-init.cpy".
+
+    perform set-default-dd-names
+
+    accept ws-cmd-line from command-line
+
+    *> conversion-menu.cbl has no command line of its own to pass
+    *> through a CALL, so its batch option hands us the tokens via
+    *> this environment variable instead - a real command line always
+    *> wins when one is present.
+    move spaces to ws-menu-cmd-line
+    accept ws-menu-cmd-line from environment "CONV-MENU-BATCH-CMD"
+    if ws-cmd-line = spaces and ws-menu-cmd-line not = spaces
+        move ws-menu-cmd-line to ws-cmd-line
+    end-if
+
+    perform parse-command-line
+    perform find-requested-unit
+
+    if ws-mode = "BATCH"
+        perform batch-conversion
+    else
+        perform single-conversion
+    end-if
+    goback.
+
+parse-command-line.
+    move "SINGLE" to ws-mode
+    move "FEET"   to uf-search-code
+    move "FWD"    to ws-direction
+    move "US"     to ws-locale
+    move 0        to ws-feet-num
+
+    move space to ws-value-text
+    unstring ws-cmd-line delimited by all spaces
+        into ws-mode uf-search-code ws-direction ws-locale ws-value-text
+    end-unstring
+
+    if ws-mode = space
+        move "SINGLE" to ws-mode
+    end-if
+    if uf-search-code = space
+        move "FEET" to uf-search-code
+    end-if
+    if ws-direction = space
+        move "FWD" to ws-direction
+    end-if
+    if ws-locale = space
+        move "US" to ws-locale
+    end-if
+
+    if ws-value-text not = space
+        compute ws-feet-num = function numval(ws-value-text)
+    end-if.
+
+set-default-dd-names.
+    *> FEETIN/METOUT/AUDIT/CHKPT are DD-name style ASSIGN targets so a
+    *> JCL step's DD statements can route this program's I/O. Outside
+    *> the JCL path (standalone or menu-driven runs) none of the
+    *> DD_xxx variables below are exported, so default them here to
+    *> the documented file names instead of letting GnuCOBOL fall back
+    *> to the literal DD names (FEETIN, METOUT, AUDIT, CHKPT) as real
+    *> file names in the current directory.
+    move "DD_FEETIN" to ws-dd-name
+    move "feet-readings.dat" to ws-dd-default-value
+    perform default-one-dd-name
+
+    move "DD_METOUT" to ws-dd-name
+    move "meters-results.dat" to ws-dd-default-value
+    perform default-one-dd-name
+
+    move "DD_AUDIT" to ws-dd-name
+    move "audit-trail.dat" to ws-dd-default-value
+    perform default-one-dd-name
+
+    move "DD_CHKPT" to ws-dd-name
+    move "batch-checkpoint.dat" to ws-dd-default-value
+    perform default-one-dd-name.
+
+default-one-dd-name.
+    move spaces to ws-dd-current-value
+    accept ws-dd-current-value from environment ws-dd-name
+    if ws-dd-current-value = spaces
+        display ws-dd-name upon environment-name
+        display ws-dd-default-value upon environment-value
+    end-if.
+
+find-requested-unit.
+    copy "unit-factors-lookup.cpy".
+    if not uf-found
+        display "Unknown unit code " uf-search-code " - defaulting to FEET."
+        move "FEET" to uf-search-code
+        copy "unit-factors-lookup.cpy".
+    end-if.
+
+single-conversion.
+    move "N" to ws-negative-flag
+    if ws-feet-num < 0
+        set ws-negative-input to true
+        move 0 to ws-meters-num
+        display "Negative input is out of policy for direct entry - rejected."
+    else
+        perform convert-one-value
+        if not ws-size-error
+            perform build-console-line
+            display ws-console-line
+        end-if
+    end-if
+    perform write-audit-record.
+
+convert-one-value.
+    move "N" to ws-size-error-flag
+    if ws-direction = "REV"
+        divide ws-feet-num by uf-factor(uf-idx) giving ws-meters-num
+            rounded
+            on size error
+                set ws-size-error to true
+                move 0 to ws-meters-num
+                display "Value is out of range for this conversion - rejected."
+        end-divide
+    else
+        multiply ws-feet-num by uf-factor(uf-idx) giving ws-meters-num
+            rounded
+            on size error
+                set ws-size-error to true
+                move 0 to ws-meters-num
+                display "Value is out of range for this conversion - rejected."
+        end-multiply
+    end-if.
+
+build-console-line.
+    move spaces to ws-console-line
+    move ws-feet-num to ws-value-edited
+    move ws-meters-num to ws-other-edited
+    if ws-direction = "REV"
+        string ws-value-edited delimited by size
+               " meters = " delimited by size
+               ws-other-edited delimited by size
+               " " delimited by size
+               uf-unit-label(uf-idx) delimited by size
+               into ws-console-line
+        end-string
+    else
+        string ws-value-edited delimited by size
+               " " delimited by size
+               uf-unit-label(uf-idx) delimited by size
+               " = " delimited by size
+               ws-other-edited delimited by size
+               " meters" delimited by size
+               into ws-console-line
+        end-string
+    end-if
+    if ws-locale = "EU"
+        inspect ws-console-line replacing all "." by ","
+    end-if.
+
+batch-conversion.
+    *> WS-EOF-FLAG and WS-SIZE-ERROR-FLAG are reset here rather than
+    *> relying on their WORKING-STORAGE VALUE clauses - GnuCOBOL only
+    *> applies those at initial program load, and this program now
+    *> GOBACKs instead of STOPping RUN, so a second BATCH call in the
+    *> same run unit (from the menu, or a test driver) would otherwise
+    *> find WS-END-OF-FILE already true from the prior run and read
+    *> zero records.
+    move "N" to ws-eof-flag
+    move "N" to ws-size-error-flag
+    perform read-checkpoint
+    move 0 to ws-record-number
+
+    open input ws-feet-in-file
+    if ws-feet-in-file-status not = "00"
+        display "Unable to open feet input file (status="
+            ws-feet-in-file-status ") - batch run aborted."
+        move 16 to return-code
+    else
+        if ws-resume-point > 0
+            open extend ws-meters-out-file
+            if ws-meters-out-file-status = "35"
+                open output ws-meters-out-file
+            end-if
+        else
+            open output ws-meters-out-file
+        end-if
+
+        perform until ws-end-of-file
+            read ws-feet-in-file
+                at end
+                    set ws-end-of-file to true
+                not at end
+                    add 1 to ws-record-number
+                    if ws-record-number > ws-resume-point
+                        perform process-batch-record
+                    end-if
+            end-read
+        end-perform
+
+        perform write-summary-trailer
+
+        *> A clean run has processed through true end of file, so
+        *> there is nothing left to resume - clear the checkpoint
+        *> (both the resume point and the running totals it carries)
+        *> rather than leave it pointing at the last record of a file
+        *> a future run won't see.
+        move 0 to ws-record-number
+        move 0 to ws-total-records
+        move 0 to ws-total-feet
+        move 0 to ws-total-meters
+        move 0 to ws-min-feet
+        move 0 to ws-max-feet
+        set ws-first-record to true
+        perform write-checkpoint
+
+        close ws-meters-out-file
+        close ws-feet-in-file
+    end-if.
+
+process-batch-record.
+    move "N" to ws-feet-in-ok-flag
+    if (ws-feet-in-text(1:1) = "+" or ws-feet-in-text(1:1) = "-")
+            and ws-feet-in-text(2:8) is numeric
+        set ws-feet-in-ok to true
+    end-if
+
+    if not ws-feet-in-ok
+        move spaces to ws-meters-out-record
+        string "REJECTED - malformed input record: "
+               delimited by size
+               ws-feet-in-text delimited by size
+               into ws-meters-out-record
+        end-string
+        write ws-meters-out-record
+        perform write-malformed-audit-record
+    else
+        perform process-batch-value
+    end-if
+
+    if function mod (ws-record-number, ws-checkpoint-interval) = 0
+        perform write-checkpoint
+    end-if.
+
+process-batch-value.
+    move ws-feet-in-numeric to ws-feet-num
+    move "N" to ws-negative-flag
+
+    if ws-feet-num < 0
+        set ws-negative-input to true
+        move 0 to ws-meters-num
+        move spaces to ws-meters-out-record
+        string "REJECTED - negative reading out of policy: "
+               delimited by size
+               ws-feet-in-record delimited by size
+               into ws-meters-out-record
+        end-string
+        write ws-meters-out-record
+    else
+        perform convert-one-value
+        if ws-size-error
+            move spaces to ws-meters-out-record
+            string "REJECTED - reading out of range: "
+                   delimited by size
+                   ws-feet-in-record delimited by size
+                   into ws-meters-out-record
+            end-string
+            write ws-meters-out-record
+        else
+            perform build-console-line
+            move ws-console-line to ws-meters-out-record
+            write ws-meters-out-record
+
+            add 1 to ws-total-records
+            add ws-feet-num to ws-total-feet
+            add ws-meters-num to ws-total-meters
+            if ws-first-record
+                move ws-feet-num to ws-min-feet
+                move ws-feet-num to ws-max-feet
+                move "N" to ws-first-record-flag
+            else
+                if ws-feet-num < ws-min-feet
+                    move ws-feet-num to ws-min-feet
+                end-if
+                if ws-feet-num > ws-max-feet
+                    move ws-feet-num to ws-max-feet
+                end-if
+            end-if
+        end-if
+    end-if
+
+    perform write-audit-record.
+
+read-checkpoint.
+    move 0 to ws-resume-point
+    move 0 to ws-total-records
+    move 0 to ws-total-feet
+    move 0 to ws-total-meters
+    move 0 to ws-min-feet
+    move 0 to ws-max-feet
+    set ws-first-record to true
+    open input ws-checkpoint-file
+    if ws-checkpoint-file-status = "35"
+        move 0 to ws-resume-point
+    else
+        read ws-checkpoint-file
+            at end
+                move 0 to ws-resume-point
+            not at end
+                move ck-record-number     to ws-resume-point
+                move ck-total-records     to ws-total-records
+                move ck-total-feet        to ws-total-feet
+                move ck-total-meters      to ws-total-meters
+                move ck-min-feet          to ws-min-feet
+                move ck-max-feet          to ws-max-feet
+                move ck-first-record-flag to ws-first-record-flag
+        end-read
+        close ws-checkpoint-file
+    end-if.
+
+write-checkpoint.
+    open output ws-checkpoint-file
+    move ws-record-number      to ck-record-number
+    move ws-total-records      to ck-total-records
+    move ws-total-feet         to ck-total-feet
+    move ws-total-meters       to ck-total-meters
+    move ws-min-feet           to ck-min-feet
+    move ws-max-feet           to ck-max-feet
+    move ws-first-record-flag  to ck-first-record-flag
+    write ws-checkpoint-record
+    close ws-checkpoint-file.
+
+write-summary-trailer.
+    move spaces to ws-trailer-line
+    move ws-total-feet to ws-total-value-edited
+    move ws-total-meters to ws-total-other-edited
+    string "TOTAL RECORDS=" delimited by size
+           ws-total-records delimited by size
+           " TOTAL FEET-IN=" delimited by size
+           ws-total-value-edited delimited by size
+           " TOTAL METERS-OUT=" delimited by size
+           ws-total-other-edited delimited by size
+           into ws-trailer-line
+    end-string
+    if ws-locale = "EU"
+        inspect ws-trailer-line replacing all "." by ","
+    end-if
+    move ws-trailer-line to ws-meters-out-record
+    write ws-meters-out-record
+
+    move spaces to ws-trailer-line
+    move ws-min-feet to ws-value-edited
+    move ws-max-feet to ws-other-edited
+    string "MIN-FEET=" delimited by size
+           ws-value-edited delimited by size
+           " MAX-FEET=" delimited by size
+           ws-other-edited delimited by size
+           into ws-trailer-line
+    end-string
+    if ws-locale = "EU"
+        inspect ws-trailer-line replacing all "." by ","
+    end-if
+    move ws-trailer-line to ws-meters-out-record
+    write ws-meters-out-record.
+
+write-audit-record.
+    accept ws-cdt-date from date yyyymmdd
+    accept ws-cdt-time from time
+    move ws-cdt-date to ws-run-datetime(1:8)
+    move "-" to ws-run-datetime(9:1)
+    move ws-cdt-time to ws-run-datetime(10:8)
+
+    move ws-feet-num to ws-value-edited
+
+    move spaces to ws-audit-out-text
+    if ws-negative-input
+        move "REJ-NEG" to ws-audit-out-text
+    else
+        if ws-size-error
+            move "REJ-RANGE" to ws-audit-out-text
+        else
+            move ws-meters-num to ws-other-edited
+            move ws-other-edited to ws-audit-out-text
+        end-if
+    end-if
+
+    move spaces to ws-audit-record
+    string ws-run-datetime delimited by size
+           " UNIT=" delimited by size
+           uf-unit-code(uf-idx) delimited by size
+           " DIR=" delimited by size
+           ws-direction delimited by size
+           " IN=" delimited by size
+           ws-value-edited delimited by size
+           " OUT=" delimited by size
+           ws-audit-out-text delimited by size
+           into ws-audit-record
+    end-string
+    if ws-locale = "EU"
+        inspect ws-audit-record replacing all "." by ","
+    end-if
+
+    open extend ws-audit-file
+    if ws-audit-file-status = "35"
+        open output ws-audit-file
+    end-if
+    write ws-audit-record
+    close ws-audit-file.
+
+write-malformed-audit-record.
+    accept ws-cdt-date from date yyyymmdd
+    accept ws-cdt-time from time
+    move ws-cdt-date to ws-run-datetime(1:8)
+    move "-" to ws-run-datetime(9:1)
+    move ws-cdt-time to ws-run-datetime(10:8)
+
+    move spaces to ws-malformed-in-edited
+    move ws-feet-in-text to ws-malformed-in-edited
+
+    move spaces to ws-audit-record
+    string ws-run-datetime delimited by size
+           " UNIT=" delimited by size
+           uf-unit-code(uf-idx) delimited by size
+           " DIR=" delimited by size
+           ws-direction delimited by size
+           " IN=" delimited by size
+           ws-malformed-in-edited delimited by size
+           " OUT=" delimited by size
+           ws-malformed-out-edited delimited by size
+           into ws-audit-record
+    end-string
+
+    open extend ws-audit-file
+    if ws-audit-file-status = "35"
+        open output ws-audit-file
+    end-if
+    write ws-audit-record
+    close ws-audit-file.
