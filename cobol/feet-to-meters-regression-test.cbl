@@ -0,0 +1,240 @@
+identification division.
+program-id. feet-to-meters-regression-test.
+
+*> Known-answer regression check for the feet-to-meters conversion
+*> math. Reads cobol/testdata/known-answers.dat (feet-in and
+*> meters-expected, one pair per line) and drives each value through
+*> both production programs that do this conversion:
+*>
+*> - feet-to-meters-command-line, in SINGLE FEET FWD US mode - the
+*>   same shared uf-factor table and MULTIPLY ... ROUNDED logic
+*>   production runs use - by CALLing it directly and handing it a
+*>   command line through the CONV-MENU-BATCH-CMD environment
+*>   variable, the same way conversion-menu.cbl does (a CALLed program
+*>   has no command line of its own). The audit trail record that run
+*>   writes is then read back and compared against the expected
+*>   answer.
+*> - feet-to-meters, the interactive console calculator, which has no
+*>   file-based output of its own to read back. It is run as a
+*>   separate process via CALL "SYSTEM" with the feet value piped in
+*>   on stdin and the console line captured to a scratch file, which
+*>   is then read back and compared the same way. This driver assumes
+*>   feet-to-meters has already been compiled to an executable named
+*>   "feet-to-meters" alongside this one in cobol/ - the same
+*>   directory every program here is built and run from.
+*>
+*> Both paths exercise the production paragraphs themselves rather
+*> than re-implementing the conversion math here.
+
+environment division.
+input-output section.
+file-control.
+    select ws-known-answers-file assign to "testdata/known-answers.dat"
+        organization is line sequential.
+    select ws-audit-file assign to AUDIT
+        organization is line sequential
+        file status is ws-audit-file-status.
+    select ws-fm-in-file assign to "fm-case-input.dat"
+        organization is line sequential.
+    select ws-fm-out-file assign to "fm-case-output.dat"
+        organization is line sequential.
+
+data division.
+file section.
+fd  ws-known-answers-file.
+01  ws-known-answers-record  pic x(40).
+
+fd  ws-audit-file.
+01  ws-audit-record          pic x(80).
+
+fd  ws-fm-in-file.
+01  ws-fm-in-record           pic x(20).
+
+fd  ws-fm-out-file.
+01  ws-fm-out-record          pic x(80).
+
+working-storage section.
+01 ws-feet-text             pic x(12).
+01 ws-expected-text         pic x(12).
+01 ws-feet-num              pic s9(6)v99.
+01 ws-expected-meters       pic s9(6)v99.
+01 ws-actual-meters         pic s9(6)v99.
+
+01 ws-batch-cmd-value        pic x(80).
+
+01 ws-last-audit-record      pic x(80).
+01 ws-audit-prefix           pic x(60).
+01 ws-audit-out-text         pic x(20).
+01 ws-audit-file-status      pic xx.
+
+01 ws-eof-flag               pic x value "N".
+   88 ws-end-of-file          value "Y".
+01 ws-audit-eof-flag         pic x value "N".
+   88 ws-audit-end-of-file    value "Y".
+
+01 ws-cases-run              pic 9(4) value 0.
+01 ws-cases-passed           pic 9(4) value 0.
+01 ws-cases-failed           pic 9(4) value 0.
+
+01 ws-feet-display            pic -(6)9.99.
+01 ws-expected-display        pic -(6)9.99.
+01 ws-actual-display          pic -(6)9.99.
+
+*> feet-to-meters.cbl coverage via CALL "SYSTEM" - see header comment.
+01 ws-fm-cmd                  pic x(80).
+01 ws-fm-eof-flag             pic x value "N".
+   88 ws-fm-end-of-file        value "Y".
+01 ws-fm-output-line          pic x(80).
+01 ws-fm-before-text          pic x(40).
+01 ws-fm-after-text           pic x(40).
+01 ws-fm-meters-text          pic x(20).
+01 ws-fm-actual-meters        pic s9(6)v99.
+01 ws-fm-actual-display       pic -(6)9.99.
+
+procedure division.
+main-logic.
+    open input ws-known-answers-file
+
+    perform until ws-end-of-file
+        read ws-known-answers-file
+            at end
+                set ws-end-of-file to true
+            not at end
+                perform run-one-case
+        end-read
+    end-perform
+
+    close ws-known-answers-file
+
+    display " "
+    display "Regression cases run: " ws-cases-run
+    display "Passed:               " ws-cases-passed
+    display "Failed:               " ws-cases-failed
+
+    if ws-cases-failed > 0
+        move 1 to return-code
+    end-if
+    goback.
+
+run-one-case.
+    move spaces to ws-feet-text
+    move spaces to ws-expected-text
+    unstring ws-known-answers-record delimited by all spaces
+        into ws-feet-text ws-expected-text
+    end-unstring
+
+    compute ws-feet-num = function numval(ws-feet-text)
+    compute ws-expected-meters = function numval(ws-expected-text)
+
+    move spaces to ws-batch-cmd-value
+    string "SINGLE FEET FWD US " delimited by size
+           ws-feet-text delimited by size
+           into ws-batch-cmd-value
+    end-string
+    display "CONV-MENU-BATCH-CMD" upon environment-name
+    display ws-batch-cmd-value upon environment-value
+
+    call "feet-to-meters-command-line" end-call
+
+    move spaces to ws-batch-cmd-value
+    display "CONV-MENU-BATCH-CMD" upon environment-name
+    display ws-batch-cmd-value upon environment-value
+
+    perform read-last-audit-record
+
+    move spaces to ws-audit-prefix
+    move spaces to ws-audit-out-text
+    unstring ws-last-audit-record delimited by "OUT="
+        into ws-audit-prefix ws-audit-out-text
+    end-unstring
+    compute ws-actual-meters = function numval(ws-audit-out-text)
+
+    add 1 to ws-cases-run
+
+    move ws-feet-num to ws-feet-display
+    move ws-expected-meters to ws-expected-display
+    move ws-actual-meters to ws-actual-display
+
+    if ws-actual-meters = ws-expected-meters
+        add 1 to ws-cases-passed
+        display "PASS  [command-line] feet=" ws-feet-display
+                "  expected=" ws-expected-display
+                "  actual=" ws-actual-display
+    else
+        add 1 to ws-cases-failed
+        display "FAIL  [command-line] feet=" ws-feet-display
+                "  expected=" ws-expected-display
+                "  actual=" ws-actual-display
+    end-if
+
+    perform run-fm-interactive-case.
+
+run-fm-interactive-case.
+    move spaces to ws-fm-in-record
+    move ws-feet-text to ws-fm-in-record
+    open output ws-fm-in-file
+    write ws-fm-in-record
+    close ws-fm-in-file
+
+    move spaces to ws-fm-cmd
+    string "./feet-to-meters <fm-case-input.dat >fm-case-output.dat"
+           delimited by size
+           into ws-fm-cmd
+    end-string
+    call "system" using ws-fm-cmd
+    end-call
+
+    move spaces to ws-fm-output-line
+    move "N" to ws-fm-eof-flag
+    open input ws-fm-out-file
+    perform until ws-fm-end-of-file
+        read ws-fm-out-file
+            at end
+                set ws-fm-end-of-file to true
+            not at end
+                move ws-fm-out-record to ws-fm-output-line
+        end-read
+    end-perform
+    close ws-fm-out-file
+
+    move spaces to ws-fm-before-text
+    move spaces to ws-fm-after-text
+    unstring ws-fm-output-line delimited by "equals"
+        into ws-fm-before-text ws-fm-after-text
+    end-unstring
+
+    move spaces to ws-fm-meters-text
+    unstring ws-fm-after-text delimited by "meters"
+        into ws-fm-meters-text
+    end-unstring
+
+    compute ws-fm-actual-meters = function numval(ws-fm-meters-text)
+    move ws-fm-actual-meters to ws-fm-actual-display
+
+    add 1 to ws-cases-run
+
+    if ws-fm-actual-meters = ws-expected-meters
+        add 1 to ws-cases-passed
+        display "PASS  [feet-to-meters] feet=" ws-feet-display
+                "  expected=" ws-expected-display
+                "  actual=" ws-fm-actual-display
+    else
+        add 1 to ws-cases-failed
+        display "FAIL  [feet-to-meters] feet=" ws-feet-display
+                "  expected=" ws-expected-display
+                "  actual=" ws-fm-actual-display
+    end-if.
+
+read-last-audit-record.
+    move spaces to ws-last-audit-record
+    move "N" to ws-audit-eof-flag
+    open input ws-audit-file
+    perform until ws-audit-end-of-file
+        read ws-audit-file
+            at end
+                set ws-audit-end-of-file to true
+            not at end
+                move ws-audit-record to ws-last-audit-record
+        end-read
+    end-perform
+    close ws-audit-file.
