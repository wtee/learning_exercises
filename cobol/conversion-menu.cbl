@@ -0,0 +1,65 @@
+identification division.
+program-id. conversion-menu.
+
+*> Single front end for operators who don't know our program-id
+*> naming: greets with the hello.cbl banner, then lets the operator
+*> pick interactive single-value conversion (feet-to-meters) or batch
+*> conversion (feet-to-meters-command-line). A CALLed program has no
+*> command line of its own, so the batch tokens are passed through the
+*> CONV-MENU-BATCH-CMD environment variable instead.
+
+data division.
+working-storage section.
+01 ws-choice          pic 9 value 0.
+01 ws-done-flag       pic x value "N".
+   88 ws-done          value "Y".
+01 ws-batch-cmd       pic x(80).
+01 ws-batch-env-value pic x(80).
+
+procedure division.
+main-logic.
+    call "hello" end-call
+
+    perform until ws-done
+        display " "
+        display "Length conversion menu"
+        display "  1. Interactive single-value conversion"
+        display "  2. Batch conversion"
+        display "  3. Exit"
+        display "Enter choice: " with no advancing
+        accept ws-choice
+
+        evaluate ws-choice
+            when 1
+                call "feet-to-meters" end-call
+            when 2
+                perform run-batch-conversion
+            when 3
+                set ws-done to true
+            when other
+                display "Please enter 1, 2 or 3."
+        end-evaluate
+    end-perform
+    goback.
+
+run-batch-conversion.
+    display "Unit direction locale (blank for FEET FWD US): "
+        with no advancing
+    move spaces to ws-batch-cmd
+    accept ws-batch-cmd
+
+    move spaces to ws-batch-env-value
+    string "BATCH " delimited by size
+           ws-batch-cmd delimited by size
+           into ws-batch-env-value
+    end-string
+    display "CONV-MENU-BATCH-CMD" upon environment-name
+    display ws-batch-env-value upon environment-value
+
+    call "feet-to-meters-command-line" end-call
+
+    *> Clear the variable so a later interactive run never finds a
+    *> stale batch command line still sitting in the environment.
+    move spaces to ws-batch-env-value
+    display "CONV-MENU-BATCH-CMD" upon environment-name
+    display ws-batch-env-value upon environment-value.
