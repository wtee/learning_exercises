@@ -1,17 +1,73 @@
 identification division.
 program-id. feet-to-meters.
 
+*> Modification history:
+*> - Feet-to-meters factor now comes from the shared unit-factors
+*>   copybook instead of a private constant, so it stays in step with
+*>   feet-to-meters-command-line.cbl.
+*> - FEET is now signed. A negative reading is not a typo to silently
+*>   flip positive - it is out of policy for direct operator entry, so
+*>   it is rejected with its own message instead of being accepted.
+*> - The feet value is accepted into an alphanumeric staging field and
+*>   checked with FUNCTION TEST-NUMVAL before conversion - accepting
+*>   straight into the numeric FEET item let GnuCOBOL quietly coerce
+*>   bad input to zero before any validation ever saw it, so letters
+*>   or a blank entry slipped through as a silent "0.00 feet". Plain
+*>   IS NUMERIC was not enough either, since it rejects the decimal
+*>   point operators are used to typing.
+*> - display_feet/meters widened from PIC -(3)9.99 to PIC -(4)9.99 -
+*>   a floating-sign picture gives up one of its digit positions to
+*>   the sign slot, so -(3)9.99 only had three usable integer digits
+*>   against FEET's four (PIC S9999V99), silently dropping the
+*>   leading digit of any reading at or above 1000 feet.
+*> - MULTIPLY now ROUNDED, matching the shared uf-factor table's
+*>   rounding in feet-to-meters-command-line.cbl, instead of
+*>   truncating the converted meters value.
+*> - FEET-IS-VALID (and FEET itself) are reset at the top of the
+*>   procedure division. GnuCOBOL does not re-initialize a CALLed
+*>   program's WORKING-STORAGE on a second CALL within the same run
+*>   unit, so without this reset conversion-menu.cbl calling this
+*>   program a second time found FEET-VALID already true from the
+*>   prior call and fell straight through the entry loop with the
+*>   previous answer still on screen.
+
 data division.
 working-storage section.
-01 feet         pic 9999v99.
-01 display_feet pic zzz9.99.
-01 meters       pic zzz9.99.
-01 conversion   pic 9v9999 value 0.3048.
+copy "unit-factors.cpy".
+
+01 ws-feet-text  pic x(10).
+01 ws-feet-text-pos pic s9(4) comp.
+01 feet         pic s9999v99.
+01 display_feet pic -(4)9.99.
+01 meters       pic -(4)9.99.
+01 feet-is-valid pic x value "N".
+   88 feet-valid value "Y".
 
 procedure division.
-display "Please enter feet: " with no advancing
-accept feet
+copy "unit-factors-init.cpy".
+move "FEET" to uf-search-code
+copy "unit-factors-lookup.cpy".
+
+move "N" to feet-is-valid
+move 0 to feet
+
+perform until feet-valid
+    display "Please enter feet: " with no advancing
+    move spaces to ws-feet-text
+    accept ws-feet-text
+    compute ws-feet-text-pos = function test-numval(ws-feet-text)
+    if ws-feet-text-pos not = 0
+        display "Invalid input - please enter a numeric feet value."
+    else
+        compute feet = function numval(ws-feet-text)
+        if feet < 0
+            display "Negative feet are out of policy for direct entry - please enter a non-negative value."
+        else
+            set feet-valid to true
+        end-if
+    end-if
+end-perform
 move feet to display_feet
-multiply feet by conversion giving meters
+multiply feet by uf-factor(uf-idx) giving meters rounded
 display display_feet " feet equals " meters " meters"
-stop run.
+goback.
